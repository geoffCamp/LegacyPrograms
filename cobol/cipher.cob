@@ -10,57 +10,623 @@ environment division.
 input-output section.
 file-control.
 select infile assign to fileName
-    organization is line sequential.
+    organization is line sequential
+    file status is infile-status.
+select controlfile assign to controlFileName
+    organization is line sequential
+    file status is controlfile-status.
+select auditfile assign to auditLogName
+    organization is line sequential
+    file status is auditfile-status.
+select freqreportfile assign to freqReportName
+    organization is line sequential
+    file status is freqreportfile-status.
+select keyregistryfile assign to keyRegistryName
+    organization is indexed
+    access mode is dynamic
+    record key is registry-filename
+    file status is keyregistry-status.
+select beforeafterfile assign to beforeAfterName
+    organization is line sequential
+    file status is beforeafterfile-status.
+select restartfile assign to restartFileName
+    organization is line sequential
+    file status is restartfile-status.
 
 data division.
 file section.
 fd infile.
 01 in-record pic x(2000).
+fd controlfile.
+01 control-record pic x(400).
+fd auditfile.
+01 audit-record pic x(260).
+fd freqreportfile.
+01 freqreport-record pic x(240).
+fd keyregistryfile.
+01 registry-record.
+    05 registry-filename pic x(100).
+    05 registry-key pic 9(2).
+fd beforeafterfile.
+01 beforeafter-record pic x(2020).
+fd restartfile.
+01 restart-record pic x(400).
 
 working-storage section.
-77 fileName pic x(100) value spaces. 
+77 fileName pic x(100) value spaces.
+77 outFileName pic x(100) value spaces.
+77 controlFileName pic x(100) value spaces.
+01 runMode pic x value space.
 01 operation pic 9 value 0.
+01 startKey pic 9(2) value 0.
 01 eof pic 9 value 0.
+01 controlEof pic 9 value 0.
+01 infile-status pic xx value spaces.
+01 controlfile-status pic xx value spaces.
+01 cipher-status pic xx value spaces.
+01 file-ok pic 9 value 0.
 01 workingtext.
     05 wtext pic X occurs 2000 times.
-01 all-letters. 
+01 all-letters.
     05 letters pic X occurs 27 times.
+01 all-digits.
+    05 digits pic X occurs 10 times.
+77 max-text-length pic 9(4) value 1999.
+01 truncated pic 9 value 0.
+01 curlen pic 9(4) value 0.
+01 addlen pic 9(4) value 0.
+01 trimmed-record pic x(2000).
+77 auditLogName pic x(100) value "AUDITLOG.TXT".
+01 auditfile-status pic xx value spaces.
+01 audit-op pic x(7) value spaces.
+01 audit-timestamp pic x(19).
+01 current-datetime pic x(21).
+01 saved-fileName pic x(100) value spaces.
+01 verify-enc-name pic x(100) value "VERIFY_ENC.TMP".
+01 verify-dec-name pic x(100) value "VERIFY_DEC.TMP".
+01 verify-original pic x(2000) value spaces.
+01 verify-result pic x(2000) value spaces.
+01 verify-completed pic 9 value 0.
+01 wantFreqReport pic x value space.
+01 cipherType pic x value "T".
+77 freqReportName pic x(100) value "FREQREPORT.TXT".
+01 freqreportfile-status pic xx value spaces.
+01 freq-input-text pic x(2000) value spaces.
+01 freq-len pic 9(4) value 0.
+01 freq-pos pic 9(4) value 0.
+01 freq-char pic x value space.
+01 freq-scratch-grp.
+    05 freq-scratch pic 9(4) occurs 26 times.
+01 freq-in-grp.
+    05 freq-in pic 9(4) occurs 26 times.
+01 freq-out-grp.
+    05 freq-out pic 9(4) occurs 26 times.
+01 freq-idx pic 9(2) value 0.
+01 freq-letter pic x value space.
+77 keyRegistryName pic x(100) value "KEYREGISTRY.DAT".
+01 keyregistry-status pic xx value spaces.
+01 continueFlag pic x value space.
+77 beforeAfterName pic x(100) value "BEFOREAFTER.TXT".
+01 beforeafterfile-status pic xx value spaces.
+01 report-after-text pic x(2000) value spaces.
+77 restartFileName pic x(100) value "RESTART.TXT".
+01 restartfile-status pic xx value spaces.
+01 already-done pic 9 value 0.
+01 restart-eof pic 9 value 0.
 
 procedure division.
 
     *>initialize primary program variables
     move "abcdefghijklmnopqrstuvwxyz" to all-letters
-    move "" to workingtext
-
-    *>request operation details from user
-    display "Enter file name:"
-    accept fileName
-    perform until operation is equal to 1 or operation is equal to 2
-        display "Choose encrypt(1) or decrypt(2):"
-        accept operation
+    move "0123456789" to all-digits
+
+    *>ask whether this submission is one interactive file or a whole batch
+    perform until runMode is equal to "I" or runMode is equal to "B"
+        display "Interactive (I) or Batch (B) mode:"
+        accept runMode
     end-perform
 
-    *>read text from file
-    open input infile
-    perform until eof is equal to 1
-        read infile into in-record
-            at end move 1 to eof
-        end-read
-        if eof is not equal to 1
-            string function trim(workingtext) function trim(in-record) into workingtext
-        end-if 
+    if runMode is equal to "B"
+        perform batch-mode
+    else
+        perform interactive-mode
+    end-if
+
+stop run.
+
+*>request one file's details from the user and cipher it - loops back
+*>for another file until the operator chooses to quit, so the program
+*>does not have to be resubmitted for every file worked interactively
+interactive-mode.
+    move space to continueFlag
+    perform until continueFlag is equal to "N"
+        move 0 to file-ok
+        perform until file-ok is equal to 1
+            display "Enter file name:"
+            accept fileName
+            perform read-input-file
+            if file-ok is not equal to 1
+                display "Could not open " function trim(fileName) " - please try again"
+            end-if
+        end-perform
+
+        display "Enter output file name:"
+        accept outFileName
+        move 0 to operation
+        perform until operation is equal to 1 or operation is equal to 2 or operation is equal to 3
+            display "Choose encrypt(1), decrypt(2) or verify(3):"
+            accept operation
+        end-perform
+        move space to cipherType
+        perform until cipherType is equal to "T" or cipherType is equal to "C"
+            display "Choose cipher: Trithemius progressive(T) or Caesar fixed(C):"
+            accept cipherType
+        end-perform
+        move 0 to startKey
+        if operation is equal to 2
+            perform lookup-registry-key
+        end-if
+        perform until startKey is greater than zero and startKey is not greater than 26
+            display "Enter starting key (1-26):"
+            accept startKey
+        end-perform
+        move space to wantFreqReport
+        perform until wantFreqReport is equal to "Y" or wantFreqReport is equal to "N"
+            display "Produce letter-frequency report? (Y/N):"
+            accept wantFreqReport
+        end-perform
+
+        perform cipher-text
+
+        move space to continueFlag
+        perform until continueFlag is equal to "Y" or continueFlag is equal to "N"
+            display "Process another file? (Y/N):"
+            accept continueFlag
+        end-perform
     end-perform
-    close infile.
-    
+    .
+
+*>drive a whole list of files from a control file, one job per record
+*>each control record is:
+*>  infile,outfile,operation,startkey,freqreport(Y/N),ciphertype(T/C)
+*>the frequency-report and cipher-type fields are optional - a control
+*>record without them defaults to N (no report) and T (Trithemius)
+*>each control record is checkpointed to the restart file as soon as its
+*>job finishes, so a resubmission of the same control file skips whatever
+*>already completed and picks up where the previous run left off
+batch-mode.
+    display "Enter control file name:"
+    accept controlFileName
+
+    open input controlfile
+    if controlfile-status is not equal to "00"
+        display "Could not open " function trim(controlFileName) " - status " controlfile-status
+    else
+        perform until controlEof is equal to 1
+            read controlfile into control-record
+                at end move 1 to controlEof
+            end-read
+            if controlEof is not equal to 1
+                move "N" to wantFreqReport
+                move "T" to cipherType
+                unstring control-record delimited by ","
+                    into fileName outFileName operation startKey wantFreqReport cipherType
+                *>a trailing comma with nothing after it (field left blank but
+                *>not simply omitted) unstrings as a space rather than leaving
+                *>the pre-set default alone - re-apply the defaults in that case
+                if wantFreqReport is equal to space
+                    move "N" to wantFreqReport
+                end-if
+                if cipherType is equal to space
+                    move "T" to cipherType
+                end-if
+                perform check-restart-file
+                if already-done is equal to 1
+                    display "Skipping " function trim(fileName) " - already completed in a prior run"
+                else
+                    if operation is equal to 2 and startKey is equal to zero
+                        perform lookup-registry-key
+                    end-if
+                    if startKey is less than 1 or startKey is greater than 26
+                        display "Skipping " function trim(fileName) " - starting key did not resolve to 1-26"
+                    else
+                        if cipherType is not equal to "T" and cipherType is not equal to "C"
+                            display "Skipping " function trim(fileName) " - invalid cipher type " cipherType
+                        else
+                            perform read-input-file
+                            if file-ok is equal to 1
+                                perform cipher-text
+                                *>only checkpoint a job that actually wrote its
+                                *>output - a failed encrypt/decrypt (ENCFAIL/
+                                *>DECFAIL) must stay eligible for a resubmission
+                                *>to retry, not be marked done forever
+                                if cipher-status is equal to "00"
+                                    perform checkpoint-restart-file
+                                else
+                                    display "Not checkpointing " function trim(fileName)
+                                        " - job did not complete successfully"
+                                end-if
+                            else
+                                display "Skipping " function trim(fileName) " - could not open, status " infile-status
+                            end-if
+                        end-if
+                    end-if
+                end-if
+            end-if
+        end-perform
+        close controlfile
+    end-if
+    .
+
+*>open and read the input file into workingtext - shared by both
+*>interactive and batch mode so each job is handled identically.
+*>a bad file name shows up here as a non-zero infile-status instead
+*>of abending the run.
+read-input-file.
+    move 0 to eof
+    move 0 to file-ok
+    move 0 to truncated
+    move spaces to workingtext
+
+    open input infile
+    if infile-status is equal to "00"
+        move 1 to file-ok
+        perform until eof is equal to 1
+            read infile into in-record
+                at end move 1 to eof
+            end-read
+            if eof is not equal to 1 and truncated is equal to 0
+                *>only the trailing pad added by the fixed-length record needs
+                *>stripping here - a leading or trailing space that is really
+                *>part of the text must survive into workingtext untouched
+                move function trim(in-record, trailing) to trimmed-record
+                compute curlen = function length(function trim(workingtext, trailing))
+                compute addlen = function length(function trim(in-record, trailing))
+                if curlen + addlen is greater than max-text-length
+                    *>the working area is full - take only what still fits
+                    *>and warn instead of silently losing the rest of the file
+                    compute addlen = max-text-length - curlen
+                    if addlen is greater than zero
+                        string function trim(workingtext, trailing) trimmed-record(1:addlen) into workingtext
+                    end-if
+                    move 1 to truncated
+                    display "Warning: " function trim(fileName) " is larger than "
+                        max-text-length " characters - text was truncated"
+                else
+                    string function trim(workingtext, trailing) function trim(in-record, trailing) into workingtext
+                end-if
+            end-if
+        end-perform
+        close infile
+    end-if
+    .
+
+*>cipher the text already loaded into workingtext and write the result -
+*>shared by both interactive and batch mode so each job is handled identically
+cipher-text.
+    move function trim(workingtext, trailing) to verify-original
+
     *>prepare string to be encrypted/decrypted
-    move function lower-case(workingtext) to workingtext
-    string function trim(workingtext) "#" into workingtext
+    *>case is preserved and non-letter characters pass straight through,
+    *>so no case-folding is done here - see encrypt.cob/decrypt.cob
+    string function trim(workingtext, trailing) "#" into workingtext
 
-    *>execute encryption or decryption
+    *>execute encryption, decryption or a round-trip self-check
+    move spaces to cipher-status
     if operation is equal to 1
-        call "encrypt" using workingtext,all-letters
-    else 
-        call "decrypt" using workingtext,all-letters
+        call "encrypt" using workingtext,all-letters,all-digits,outFileName,startKey,cipherType,cipher-status
+        if cipher-status is equal to "00"
+            move "ENCRYPT" to audit-op
+            perform save-registry-key
+            if wantFreqReport is equal to "Y"
+                perform produce-frequency-report
+            end-if
+        else
+            *>the output file was never written - do not register a key or
+            *>log a success entry for a run that did not actually happen
+            move "ENCFAIL" to audit-op
+            display "Skipping key registry and frequency report - " function trim(outFileName)
+                " was not written, status " cipher-status
+        end-if
+    else
+        if operation is equal to 2
+            call "decrypt" using workingtext,all-letters,all-digits,outFileName,startKey,cipherType,cipher-status
+            if cipher-status is equal to "00"
+                move "DECRYPT" to audit-op
+                if wantFreqReport is equal to "Y"
+                    perform produce-frequency-report
+                end-if
+            else
+                move "DECFAIL" to audit-op
+            end-if
+        else
+            perform verify-round-trip
+            move "VERIFY" to audit-op
+        end-if
     end-if
 
-stop run.
+    perform write-audit-log
+    perform write-before-after-report
+    .
+
+*>run the text through encrypt then straight back through decrypt and
+*>compare the result to the original, to sanity-check the cipher itself
+*>rather than produce a usable output file
+verify-round-trip.
+    move fileName to saved-fileName
+    move spaces to cipher-status
+    move spaces to verify-result
+    move 0 to verify-completed
+
+    call "encrypt" using workingtext,all-letters,all-digits,verify-enc-name,startKey,cipherType,cipher-status
+
+    if cipher-status is not equal to "00"
+        display "Verify: FAIL - could not write the encrypted temp file, status " cipher-status
+    else
+        move verify-enc-name to fileName
+        perform read-input-file
+        if file-ok is equal to 1
+            string function trim(workingtext, trailing) "#" into workingtext
+            move spaces to cipher-status
+            call "decrypt" using workingtext,all-letters,all-digits,verify-dec-name,startKey,cipherType,cipher-status
+
+            if cipher-status is not equal to "00"
+                display "Verify: FAIL - could not write the decrypted temp file, status " cipher-status
+            else
+                move verify-dec-name to fileName
+                perform read-input-file
+                if file-ok is equal to 1
+                    move function trim(workingtext, trailing) to verify-result
+                    move 1 to verify-completed
+                    if verify-result is equal to verify-original
+                        display "Verify: PASS"
+                    else
+                        display "Verify: FAIL - round trip did not reproduce the original text"
+                    end-if
+                else
+                    display "Verify: FAIL - could not read back the decrypted text"
+                end-if
+            end-if
+        else
+            display "Verify: FAIL - could not read back the encrypted text"
+        end-if
+    end-if
+
+    move saved-fileName to fileName
+    .
+
+*>append a line to the audit log recording who did what, when - the file
+*>is opened and closed around each entry, same as the input/output files
+write-audit-log.
+    move function current-date to current-datetime
+    string current-datetime(1:4) "-" current-datetime(5:2) "-" current-datetime(7:2)
+        " " current-datetime(9:2) ":" current-datetime(11:2) ":" current-datetime(13:2)
+        into audit-timestamp
+
+    move spaces to audit-record
+    if operation is equal to 3
+        string audit-timestamp " " audit-op " " function trim(fileName)
+            " (self-check, no output file)" " key=" startKey " type=" cipherType
+            into audit-record
+    else
+        string audit-timestamp " " audit-op " " function trim(fileName)
+            " -> " function trim(outFileName) " key=" startKey " type=" cipherType
+            into audit-record
+    end-if
+
+    open extend auditfile
+    if auditfile-status is equal to "35"
+        open output auditfile
+    end-if
+    write audit-record
+    close auditfile
+    .
+
+*>count how many times each of the 26 letters appears in freq-input-text,
+*>case-insensitive, adding the counts into freq-scratch - shared by the
+*>before and after counting passes below
+count-letters.
+    move zeros to freq-scratch-grp
+    compute freq-len = function length(function trim(freq-input-text, trailing))
+    perform varying freq-pos from 1 by 1 until freq-pos is greater than freq-len
+        move freq-input-text(freq-pos:1) to freq-char
+        move function upper-case(freq-char) to freq-char
+        perform varying freq-idx from 1 by 1 until freq-idx is greater than 26
+            move function upper-case(letters(freq-idx)) to freq-letter
+            if freq-char is equal to freq-letter
+                add 1 to freq-scratch(freq-idx)
+                exit perform
+            end-if
+        end-perform
+    end-perform
+    .
+
+*>count the letters in the original text and in the ciphered output, then
+*>append a before/after breakdown to the frequency report file - the
+*>ciphered text is read back from outFileName the same way verify-round-trip
+*>reads back its temporary files
+produce-frequency-report.
+    move verify-original to freq-input-text
+    perform count-letters
+    move freq-scratch-grp to freq-in-grp
+
+    move zeros to freq-out-grp
+    move fileName to saved-fileName
+    move outFileName to fileName
+    perform read-input-file
+    if file-ok is equal to 1
+        move function trim(workingtext, trailing) to freq-input-text
+        perform count-letters
+        move freq-scratch-grp to freq-out-grp
+    end-if
+    move saved-fileName to fileName
+
+    perform write-frequency-report
+    .
+
+*>format and append the before/after letter counts to the report file -
+*>opened and closed around the whole report, since it is several lines
+*>rather than a single audit entry
+write-frequency-report.
+    open extend freqreportfile
+    if freqreportfile-status is equal to "35"
+        open output freqreportfile
+    end-if
+
+    move spaces to freqreport-record
+    string "Frequency report for " function trim(fileName)
+        " -> " function trim(outFileName)
+        into freqreport-record
+    write freqreport-record
+
+    move spaces to freqreport-record
+    string "letter  before  after" into freqreport-record
+    write freqreport-record
+
+    perform varying freq-idx from 1 by 1 until freq-idx is greater than 26
+        move spaces to freqreport-record
+        string "  " letters(freq-idx) "     " freq-in(freq-idx)
+            "    " freq-out(freq-idx)
+            into freqreport-record
+        write freqreport-record
+    end-perform
+
+    move spaces to freqreport-record
+    write freqreport-record
+
+    close freqreportfile
+    .
+
+*>record the key an encrypted file was started with, keyed by the output
+*>(ciphertext) filename, so a later decrypt run can look it up instead of
+*>relying on someone remembering it
+save-registry-key.
+    open i-o keyregistryfile
+    if keyregistry-status is equal to "35"
+        open output keyregistryfile
+        close keyregistryfile
+        open i-o keyregistryfile
+    end-if
+
+    move outFileName to registry-filename
+    move startKey to registry-key
+    rewrite registry-record
+        invalid key write registry-record
+    end-rewrite
+
+    close keyregistryfile
+    .
+
+*>look up the key registered for the file about to be decrypted - if one
+*>is on file, startKey is filled in automatically and the operator is not
+*>prompted for it
+lookup-registry-key.
+    open input keyregistryfile
+    if keyregistry-status is equal to "00"
+        move fileName to registry-filename
+        read keyregistryfile
+            invalid key
+                continue
+            not invalid key
+                move registry-key to startKey
+                display "Using registered key " startKey " for " function trim(fileName)
+        end-read
+        close keyregistryfile
+    end-if
+    .
+
+*>scan the restart file for an entry already recorded for this control
+*>record - keyed on the whole record (infile, outfile, operation, key,
+*>and the rest) rather than the bare infile name, so a control file
+*>that ciphers the same source more than once (encrypt then verify,
+*>or two different keys/outputs) checkpoints each job separately. A
+*>missing restart file (status 35) simply means nothing has completed
+*>yet, so already-done is left at 0 rather than treated as an error
+check-restart-file.
+    move 0 to already-done
+    move 0 to restart-eof
+    open input restartfile
+    if restartfile-status is equal to "00"
+        perform until restart-eof is equal to 1
+            read restartfile into restart-record
+                at end move 1 to restart-eof
+            end-read
+            if restart-eof is not equal to 1
+                if function trim(restart-record) is equal to function trim(control-record)
+                    move 1 to already-done
+                    move 1 to restart-eof
+                end-if
+            end-if
+        end-perform
+        close restartfile
+    end-if
+    .
+
+*>append the control record to the restart file once its job has
+*>finished successfully, so a later resubmission of the same control
+*>file will skip it via check-restart-file above
+checkpoint-restart-file.
+    open extend restartfile
+    if restartfile-status is equal to "35"
+        open output restartfile
+    end-if
+    move spaces to restart-record
+    move control-record to restart-record
+    write restart-record
+    close restartfile
+    .
+
+*>fetch the text that resulted from this run - the ciphered file for an
+*>encrypt/decrypt, or the round-tripped text for a verify - so it can be
+*>shown next to the original in the before/after report
+capture-after-text.
+    move spaces to report-after-text
+    if operation is equal to 3
+        if verify-completed is equal to 1
+            move verify-result to report-after-text
+        else
+            move "(verify did not complete - see audit log)" to report-after-text
+        end-if
+    else
+        move fileName to saved-fileName
+        move outFileName to fileName
+        perform read-input-file
+        if file-ok is equal to 1
+            move function trim(workingtext, trailing) to report-after-text
+        end-if
+        move saved-fileName to fileName
+    end-if
+    .
+
+*>append a side-by-side before/after entry to the report file, showing
+*>the file, the operation performed, and the original and resulting text
+*>in full, rather than leaving the operator to compare a bare display
+write-before-after-report.
+    perform capture-after-text
+
+    open extend beforeafterfile
+    if beforeafterfile-status is equal to "35"
+        open output beforeafterfile
+    end-if
+
+    move spaces to beforeafter-record
+    string "File: " function trim(fileName) into beforeafter-record
+    write beforeafter-record
+
+    move spaces to beforeafter-record
+    string "Operation: " audit-op into beforeafter-record
+    write beforeafter-record
+
+    move spaces to beforeafter-record
+    string "Before: " verify-original into beforeafter-record
+    write beforeafter-record
+
+    move spaces to beforeafter-record
+    string "After:  " report-after-text into beforeafter-record
+    write beforeafter-record
+
+    move spaces to beforeafter-record
+    write beforeafter-record
+
+    close beforeafterfile
+    .
