@@ -3,53 +3,150 @@
 *> Mar 25, 2016
 
 identification division.
-program-id. decrypt.
+program-id. decrypt is initial program.
 
 environment division.
 
+input-output section.
+file-control.
+select outfile assign to outFileName
+    organization is line sequential
+    file status is outfile-status.
+
 data division.
+file section.
+fd outfile.
+01 out-record pic x(2000).
+
 working-storage section.
 01 wcount pic 9(4) value 1.
 01 wlength pic 9(4) value 0.
 01 lcount pic s9(2).
+01 dcount pic s9(2).
 01 tempcount pic 9(4).
 01 newtext.
     05 ntext pic X occurs 2000 times.
 01 ncount pic 9(4) value 1.
+01 shiftcount pic 9(4) value 1.
+01 onechar pic x.
+01 resultchar pic x.
+01 upperflag pic 9 value 0.
+01 matched pic 9 value 0.
+01 outfile-status pic xx value spaces.
 
 linkage section.
 01 workingtext.
     05 wtext pic X occurs 2000 times.
 *>01 all-letters pic x(27).
-01 all-letters. 
+01 all-letters.
     05 letters pic X occurs 27 times.
+01 all-digits.
+    05 digits pic X occurs 10 times.
+01 outFileName pic x(100).
+01 startKey pic 9(2).
+01 cipherType pic x.
+01 cipher-status pic xx.
+
+procedure division using workingtext,all-letters,all-digits,outFileName,startKey,cipherType,cipher-status.
 
-procedure division using workingtext,all-letters.
+    move startKey to shiftcount
 
     inspect workingtext tallying wlength for characters before initial '#'.
 
-    *> loop through each letter from the input string and search for a matching alphabet character
-    perform varying wcount from 1 by 1 until wcount is greater than wlength   
-        perform varying lcount from 1 by 1 until lcount is greater than 26 
-            move ncount to tempcount
-            *> if characters are equal add find cipher character and add to output string
-            if wtext(wcount) is equal to letters(lcount) then
-                divide tempcount by 26 giving tempcount remainder tempcount
-                subtract tempcount from lcount
-                if lcount is less than zero then
-                    add 26 to lcount
+    *> loop through each character from the input string and search for a matching alphabet character
+    perform varying wcount from 1 by 1 until wcount is greater than wlength
+        move 0 to matched
+        move 0 to upperflag
+        move wtext(wcount) to onechar
+
+        *> uppercase letters are deciphered as lowercase and cased back on the way out
+        if onechar is greater than or equal to "A" and onechar is less than or equal to "Z"
+            move 1 to upperflag
+            move function lower-case(onechar) to onechar
+        end-if
+
+        if onechar is greater than or equal to "a" and onechar is less than or equal to "z"
+            perform varying lcount from 1 by 1 until lcount is greater than 26
+                move shiftcount to tempcount
+                *> if characters are equal find cipher character and add to output string
+                if onechar is equal to letters(lcount) then
+                    divide tempcount by 26 giving tempcount remainder tempcount
+                    subtract tempcount from lcount
+                    if lcount is less than zero then
+                        add 26 to lcount
+                    end-if
+                    *> add corresponding alphabet char to the output string
+                    add 1 to lcount
+                    if lcount is equal to 27
+                        move 1 to lcount
+                    end-if
+                    move letters(lcount) to resultchar
+                    if upperflag is equal to 1
+                        move function upper-case(resultchar) to resultchar
+                    end-if
+                    move resultchar to ntext(ncount)
+                    add 1 to ncount
+                    if cipherType is equal to "T"
+                        add 1 to shiftcount
+                    end-if
+                    move 1 to matched
+                    exit perform
                 end-if
-                *> add corresponding alphabet char to the output string
-                add 1 to lcount
-                if lcount is equal to 27
-                    move 1 to lcount
+            end-perform
+        end-if
+
+        *> digits are deciphered the same way against a 0-9 wheel, so files
+        *> that are mostly numeric still get flattened instead of passing
+        *> straight through
+        if matched is equal to 0 and onechar is greater than or equal to "0" and onechar is less than or equal to "9"
+            perform varying dcount from 1 by 1 until dcount is greater than 10
+                move shiftcount to tempcount
+                if onechar is equal to digits(dcount) then
+                    divide tempcount by 10 giving tempcount remainder tempcount
+                    subtract tempcount from dcount
+                    if dcount is less than zero then
+                        add 10 to dcount
+                    end-if
+                    add 1 to dcount
+                    if dcount is equal to 11
+                        move 1 to dcount
+                    end-if
+                    move digits(dcount) to resultchar
+                    move resultchar to ntext(ncount)
+                    add 1 to ncount
+                    if cipherType is equal to "T"
+                        add 1 to shiftcount
+                    end-if
+                    move 1 to matched
+                    exit perform
                 end-if
-                move letters(lcount) to ntext(ncount)
-                add 1 to ncount
-                exit perform
-            end-if
-        end-perform
+            end-perform
+        end-if
+
+        *> spaces and punctuation pass through unchanged
+        if matched is equal to 0
+            move wtext(wcount) to ntext(ncount)
+            add 1 to ncount
+        end-if
     end-perform
 
-    display function trim(newtext)
+    *> write the plaintext to the output file so it can feed the next job -
+    *> ncount - 1 is already the exact ciphered length, so a plain reference
+    *> modification is used instead of function trim, which would also strip
+    *> away genuine leading/trailing spaces that are part of the text
+    move spaces to out-record
+    if ncount is greater than 1
+        move newtext(1:ncount - 1) to out-record
+    end-if
+
+    open output outfile
+    if outfile-status is equal to "00"
+        write out-record
+        close outfile
+    else
+        display "Could not open " function trim(outFileName) " for output - status " outfile-status
+    end-if
+
+    move outfile-status to cipher-status
+
     goback.
